@@ -3,50 +3,103 @@ CBL OPT(FULL),LIST
        PROGRAM-ID. 'XDUMP2C' recursive.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT Section.
+       FILE-CONTROL.
+           SELECT dump-report-file ASSIGN TO dump-report-name
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS dump-report-status.
        DATA DIVISION.
        FILE SECTION.
+       FD  dump-report-file
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  dump-report-record pic X(400).
 
        Working-Storage Section.
 
        01 aprint.
          02 agroup.
-           05 a0 pic X(16) VALUE '................'.  
-           05 a1 pic X(16) VALUE '................'. 
-           05 a2 pic X(16) VALUE ' !"#$%&''()*+,-./'. 
-           05 a3 pic X(16) VALUE '0123456789:;<=>?'. 
-           05 a4 pic X(16) VALUE '@ABCDEFGHIJKLMNO'. 
-           05 a5 pic X(16) VALUE 'PQRSTUVWXYZ[\]^_'. 
-           05 a6 pic X(16) VALUE '`abcdefghijklmno'. 
-           05 a7 pic X(16) VALUE 'pqrstuvwxyz{|}~.'. 
-           05 a8 pic X(16) VALUE '................'. 
-           05 a9 pic X(16) VALUE '................'. 
-           05 aa pic X(16) VALUE '................'. 
-           05 ab pic X(16) VALUE '................'. 
-           05 ac pic X(16) VALUE '................'. 
-           05 ad pic X(16) VALUE '................'. 
-           05 ae pic X(16) VALUE '................'. 
-           05 af pic X(16) VALUE '................'. 
+           05 a0 pic X(16) VALUE '................'.
+           05 a1 pic X(16) VALUE '................'.
+           05 a2 pic X(16) VALUE ' !"#$%&''()*+,-./'.
+           05 a3 pic X(16) VALUE '0123456789:;<=>?'.
+           05 a4 pic X(16) VALUE '@ABCDEFGHIJKLMNO'.
+           05 a5 pic X(16) VALUE 'PQRSTUVWXYZ[\]^_'.
+           05 a6 pic X(16) VALUE '`abcdefghijklmno'.
+           05 a7 pic X(16) VALUE 'pqrstuvwxyz{|}~.'.
+           05 a8 pic X(16) VALUE '................'.
+           05 a9 pic X(16) VALUE '................'.
+           05 aa pic X(16) VALUE '................'.
+           05 ab pic X(16) VALUE '................'.
+           05 ac pic X(16) VALUE '................'.
+           05 ad pic X(16) VALUE '................'.
+           05 ae pic X(16) VALUE '................'.
+           05 af pic X(16) VALUE '................'.
          02 atable redefines agroup pic x(256).
 
-       01 eprint.
-         02 egroup.
-           05 e0 pic X(16) VALUE '................'.
-           05 e1 pic X(16) VALUE '................'.
-           05 e2 pic X(16) VALUE '................'.
-           05 e3 pic X(16) VALUE '................'.
-           05 e4 pic X(16) VALUE ' ...........<(+|'.
-           05 e5 pic X(16) VALUE '&.........!$*);^'.
-           05 e6 pic X(16) VALUE '-/.........,%_>?'.
-           05 e7 pic X(16) VALUE '.........`:#@''="'.
-           05 e8 pic X(16) VALUE '.abcdefghi......'.
-           05 e9 pic X(16) VALUE '.jklmnopqr......'.
-           05 ea pic X(16) VALUE '.~stuvwxyz...[..'.
-           05 eb pic X(16) VALUE '.............]..'.
-           05 ec pic X(16) VALUE '{ABCDEFGHI......'.
-           05 ed pic X(16) VALUE '}JKLMNOPQR......'.
-           05 ee pic X(16) VALUE '\.STUVWXYZ......'.
-           05 ef pic X(16) VALUE '0123456789......'.
-         02 etable redefines egroup pic x(256).
+      *>        EBCDIC translate tables, one 256-byte variant per code
+      *>        page we exchange feeds under.  cpage on the CALL picks
+      *>        which variant is copied into the working etable below.
+       01 eprint037.
+         02 egroup037.
+           05 e037-0 pic X(16) VALUE '................'.
+           05 e037-1 pic X(16) VALUE '................'.
+           05 e037-2 pic X(16) VALUE '................'.
+           05 e037-3 pic X(16) VALUE '................'.
+           05 e037-4 pic X(16) VALUE ' ...........<(+|'.
+           05 e037-5 pic X(16) VALUE '&.........!$*);^'.
+           05 e037-6 pic X(16) VALUE '-/.........,%_>?'.
+           05 e037-7 pic X(16) VALUE '.........`:#@''="'.
+           05 e037-8 pic X(16) VALUE '.abcdefghi......'.
+           05 e037-9 pic X(16) VALUE '.jklmnopqr......'.
+           05 e037-a pic X(16) VALUE '.~stuvwxyz...[..'.
+           05 e037-b pic X(16) VALUE '.............]..'.
+           05 e037-c pic X(16) VALUE '{ABCDEFGHI......'.
+           05 e037-d pic X(16) VALUE '}JKLMNOPQR......'.
+           05 e037-e pic X(16) VALUE '\.STUVWXYZ......'.
+           05 e037-f pic X(16) VALUE '0123456789......'.
+         02 etable037 redefines egroup037 pic x(256).
+
+       01 eprint1047.
+         02 egroup1047.
+           05 e1047-0 pic X(16) VALUE '................'.
+           05 e1047-1 pic X(16) VALUE '................'.
+           05 e1047-2 pic X(16) VALUE '................'.
+           05 e1047-3 pic X(16) VALUE '................'.
+           05 e1047-4 pic X(16) VALUE ' ...........<(+|'.
+           05 e1047-5 pic X(16) VALUE '&.........!$*);^'.
+           05 e1047-6 pic X(16) VALUE '-/.........,%_>?'.
+           05 e1047-7 pic X(16) VALUE '.........`:#@''="'.
+           05 e1047-8 pic X(16) VALUE '.abcdefghi......'.
+           05 e1047-9 pic X(16) VALUE '.jklmnopqr......'.
+           05 e1047-a pic X(16) VALUE '.~stuvwxyz......'.
+           05 e1047-b pic X(16) VALUE '..........[]....'.
+           05 e1047-c pic X(16) VALUE '{ABCDEFGHI......'.
+           05 e1047-d pic X(16) VALUE '}JKLMNOPQR......'.
+           05 e1047-e pic X(16) VALUE '\.STUVWXYZ......'.
+           05 e1047-f pic X(16) VALUE '0123456789......'.
+         02 etable1047 redefines egroup1047 pic x(256).
+
+       01 eprint500.
+         02 egroup500.
+           05 e500-0 pic X(16) VALUE '................'.
+           05 e500-1 pic X(16) VALUE '................'.
+           05 e500-2 pic X(16) VALUE '................'.
+           05 e500-3 pic X(16) VALUE '................'.
+           05 e500-4 pic X(16) VALUE ' ...........<(+|'.
+           05 e500-5 pic X(16) VALUE '&..........$*);^'.
+           05 e500-6 pic X(16) VALUE '-/.......!.,%_>?'.
+           05 e500-7 pic X(16) VALUE '.........`:#@''="'.
+           05 e500-8 pic X(16) VALUE '.abcdefghi......'.
+           05 e500-9 pic X(16) VALUE '.jklmnopqr......'.
+           05 e500-a pic X(16) VALUE '.~stuvwxyz......'.
+           05 e500-b pic X(16) VALUE '..........[]....'.
+           05 e500-c pic X(16) VALUE '{ABCDEFGHI......'.
+           05 e500-d pic X(16) VALUE '}JKLMNOPQR......'.
+           05 e500-e pic X(16) VALUE '\.STUVWXYZ......'.
+           05 e500-f pic X(16) VALUE '0123456789......'.
+         02 etable500 redefines egroup500 pic x(256).
+
+       01 etable-active pic x(256).
 
        01 hprint.
          02 hgroup.
@@ -68,6 +121,16 @@ CBL OPT(FULL),LIST
            05 hf pic X(32) VALUE 'f0f1f2f3f4f5f6f7f8f9fafbfcfdfeff'.
          02 xtable redefines hgroup pic x(512).
 
+       01 dump-report-name  pic x(48).
+       01 dump-report-status pic x(2).
+       01 dump-report-open  pic x(1) value 'N'.
+      *>        Sequence number stamped into the report file name so
+      *>        that two dumps in the same run (e.g. before/after a
+      *>        mutation) don't collide on the same file.  EXTERNAL so
+      *>        it survives across separate activations of this
+      *>        recursive program within one run unit.
+       01 dump-report-seq   pic 9(9) value 0 external.
+
        Local-Storage Section.
 
        01 i      pic s9(9) usage is comp-5.
@@ -76,76 +139,299 @@ CBL OPT(FULL),LIST
        01 dummy  pic s9(9) usage is comp-5.
        01 rem    pic s9(9) usage is comp-5.
        01 rcnt   pic s9(9) usage is comp-5.
-       01 aarea  pic x(16).
-       01 earea  pic x(16).
-       01 xarea  pic x(32).
-       01 xarea2 pic x(32).
-      * big endian only
+       01 lwidth pic 9(2)  usage is comp-5.
+       01 aarea  pic x(64).
+       01 earea  pic x(64).
+       01 xarea  pic x(128).
+       01 xarea2 pic x(128).
+       01 hextxt pic x(160).
+       01 hexptr pic s9(4) usage is comp-5.
+       01 grpidx pic s9(4) usage is comp-5.
+       01 line-text pic x(400).
+       01 l-edit pic z(8)9.
+       01 seq-edit pic z(8)9.
+       01 hdr-text pic x(320).
+       01 hdr-seg  pic x(8).
+       01 hdr-num  pic z(3)9.
+       01 hdr-len  pic s9(4) usage is comp-5.
+       01 ascii-hdr pic x(64).
+       01 ebcdic-hdr pic x(64).
+      *> big endian only
        01 convchar2int.
           05 chargroup.
              10 zz  pic x value x'00'.
              10 num1byte pic x.
           05 nval redefines chargroup pic s9(2) comp-5.
 
+      *>        packed-decimal decode support
+       01 pk-active     pic x(1) value 'N'.
+       01 pk-accum      pic s9(18) usage is comp-5.
+       01 pk-byteval    pic s9(4) usage is comp-5.
+       01 pk-hi         pic s9(4) usage is comp-5.
+       01 pk-lo         pic s9(4) usage is comp-5.
+       01 pk-k          pic s9(9) usage is comp-5.
+       01 pk-sign-neg   pic x(1) value 'N'.
+       01 pk-line-start pic s9(9) usage is comp-5.
+       01 pk-decvalue   pic s9(10)v9(8).
+       01 pk-edited     pic +(10)9.9(8).
+       01 pk-text       pic x(48).
+
        Linkage Section.
 
-       01 p      usage is pointer.
-       01 fp     usage is function-pointer.
-       01 cnt    pic 9(9) usage is comp-5.
-       01 dat    pic x(65536).
+       01 p        usage is pointer.
+       01 fp       usage is function-pointer.
+       01 cnt      pic 9(9) usage is comp-5.
+       01 dat      pic x(65536).
+       01 cpage    pic x(1).
+       01 dumpopt  pic x(1).
+       01 linewidth pic 9(2) usage is comp-5.
+       01 pkoffset pic s9(9) usage is comp-5.
+       01 pklen    pic s9(9) usage is comp-5.
+       01 pkdec    pic s9(4) usage is comp-5.
+
+       Procedure Division using by value fp by value p by value cnt
+              by value cpage by value dumpopt by value linewidth
+              by value pkoffset by value pklen by value pkdec.
 
-       Procedure Division using by value fp by value p by value cnt.
-       Begin. 
-           display 'offset_____ 0_______ 4_______ 8_______ 12______ ',
-                            'ASCII___________ ',  
-                            'EBCDIC__________ '.
+       Begin.
+           perform SELECT-CODE-PAGE.
+           perform VALIDATE-LINE-WIDTH.
+           perform OPEN-DUMP-REPORT.
+           perform EMIT-HEADER.
            move 0 to rcnt.
-           move "@@@" to xarea2.
+           move "@" to xarea2.
            set address of dat to p;
+           perform DECODE-PACKED-FIELD.
            move 0 to i.
            move i to l;
            perform with test after until i = cnt
-             divide i by 16 giving dummy remainder rem end-divide
+             divide i by lwidth giving dummy remainder rem end-divide
              move dat( 1 + i : 1) to num1byte
              move nval to j
-             move atable( 1 + j : 1) to aarea( 1 + rem : 1) 
-             move etable( 1 + j : 1) to earea( 1 + rem : 1) 
+             move atable( 1 + j : 1) to aarea( 1 + rem : 1)
+             move etable-active( 1 + j : 1) to earea( 1 + rem : 1)
              move xtable( 1 + (j * 2) : 2 ) to xarea( 1 + (rem * 2) : 2)
-             if (i > 0 ) and (rem = 15) then 
+             if (i > 0 ) and (rem = lwidth - 1) then
                 if (xarea equal to xarea2) then
                    add 1 to rcnt
-                else 
-                   if rcnt greater than 0 then 
-                     display ". . . . . . . . . >> " rcnt 
-                             " lines same as above"
+                else
+                   if rcnt greater than 0 then
+                     perform EMIT-COMPRESS-MSG
                      move 0 to rcnt
                    end-if
-                   display l, ': ', xarea(1:8), ' ',
-                        xarea(9:8), ' ',
-                        xarea(17:8), ' ',
-                        xarea(25:8), ' ',
-                        aarea, ' ', earea
+                   perform FORMAT-AND-EMIT-LINE
                 end-if
                 move xarea to xarea2
-                add 16 to l;
-             end-if 
+                add lwidth to l;
+             end-if
              add 1 to i
            end-perform.
-           if rcnt greater than 0 then 
-             display ". . . . . . . . . >> " rcnt 
-                     " lines same as above"
+           if rcnt greater than 0 then
+             perform EMIT-COMPRESS-MSG
              move 0 to rcnt
            end-if
-           if (rem not equal 15) then 
+           if (rem not equal lwidth - 1) then
                 initialize aarea( rem + 2:)
                 initialize earea( rem + 2:)
                 initialize xarea( 1 + (rem + 1) * 2 :)
-                display l, ': ', xarea(1:8), ' ',
-                        xarea(9:8), ' ',
-                        xarea(17:8), ' ',
-                        xarea(25:8), ' ',
-                        aarea, ' ', earea
+                perform FORMAT-AND-EMIT-LINE
            end-if.
+           perform CLOSE-DUMP-REPORT.
            CALL fp USING BY value p, cnt.
            goback.
+
+      *>        ----------------------------------------------------------
+      *>        Pick the EBCDIC translate table for the requested code
+      *>        page.  '1' = CP1047, '2' = CP500, anything else = CP037.
+      *>        ----------------------------------------------------------
+       SELECT-CODE-PAGE.
+           evaluate cpage
+               when '1'
+                   move etable1047 to etable-active
+               when '2'
+                   move etable500 to etable-active
+               when other
+                   move etable037 to etable-active
+           end-evaluate.
+
+      *>        ----------------------------------------------------------
+      *>        Accept 16/32/64 bytes per line; anything else falls back
+      *>        to the historical 16-byte layout.
+      *>        ----------------------------------------------------------
+       VALIDATE-LINE-WIDTH.
+           evaluate linewidth
+               when 16
+               when 32
+               when 64
+                   move linewidth to lwidth
+               when other
+                   move 16 to lwidth
+           end-evaluate.
+
+      *>        ----------------------------------------------------------
+      *>        Spool the dump to a retained report file, one per
+      *>        invocation, stamped with the offset range dumped.
+      *>        ----------------------------------------------------------
+       OPEN-DUMP-REPORT.
+           move 'N' to dump-report-open.
+           if dumpopt = 'Y'
+               add 1 to dump-report-seq
+               move spaces to dump-report-name
+               compute l-edit = cnt - 1
+               move dump-report-seq to seq-edit
+               string 'XDUMP2C.00000000.' delimited by size
+                      function trim(l-edit) delimited by size
+                      '.' delimited by size
+                      function trim(seq-edit) delimited by size
+                      into dump-report-name
+               end-string
+               open output dump-report-file
+               if dump-report-status = '00'
+                   move 'Y' to dump-report-open
+               else
+                   display "# Error: could not open " dump-report-name
+                           " status " dump-report-status
+               end-if
+           end-if.
+
+       CLOSE-DUMP-REPORT.
+           if dump-report-open = 'Y'
+               close dump-report-file
+               move 'N' to dump-report-open
+           end-if.
+
+      *>        ----------------------------------------------------------
+      *>        Decode the caller's packed-decimal hint once up front so
+      *>        it can be stitched onto the dump line that contains it.
+      *>        ----------------------------------------------------------
+       DECODE-PACKED-FIELD.
+           move 'N' to pk-active.
+           if pklen > 0
+               move 'Y' to pk-active
+               move 0 to pk-accum
+               move 'N' to pk-sign-neg
+               perform varying pk-k from 0 by 1 until pk-k >= pklen
+                   move dat( 1 + pkoffset + pk-k : 1) to num1byte
+                   move nval to pk-byteval
+                   if pk-byteval < 0
+                       add 256 to pk-byteval
+                   end-if
+                   divide pk-byteval by 16 giving pk-hi
+                          remainder pk-lo
+                   if pk-k < pklen - 1
+                       compute pk-accum = pk-accum * 10 + pk-hi
+                       compute pk-accum = pk-accum * 10 + pk-lo
+                   else
+                       compute pk-accum = pk-accum * 10 + pk-hi
+                       if pk-lo = 13 or pk-lo = 11
+                           move 'Y' to pk-sign-neg
+                       end-if
+                   end-if
+               end-perform
+               compute pk-decvalue = pk-accum / (10 ** pkdec)
+               if pk-sign-neg = 'Y'
+                   compute pk-decvalue = pk-decvalue * -1
+               end-if
+               move pk-decvalue to pk-edited
+               string 'PACKED=' delimited by size
+                      pk-edited delimited by size
+                      into pk-text
+               end-string
+               compute pk-line-start = (pkoffset / lwidth) * lwidth
+           end-if.
+
+      *>        ----------------------------------------------------------
+      *>        Build and emit the column header for the current line
+      *>        width, to DISPLAY and, when requested, to the report file.
+      *>        ----------------------------------------------------------
+       EMIT-HEADER.
+           move spaces to hdr-text.
+           move 1 to hexptr.
+           string 'offset_____ ' delimited by size
+                  into hdr-text with pointer hexptr
+           end-string
+           perform varying grpidx from 0 by 4 until grpidx >= lwidth
+               move all '_' to hdr-seg
+               move grpidx to hdr-num
+               compute hdr-len = function length(function trim(hdr-num))
+               move function trim(hdr-num) to hdr-seg(1:hdr-len)
+               string hdr-seg delimited by size
+                      ' ' delimited by size
+                      into hdr-text with pointer hexptr
+               end-string
+           end-perform
+           move all '_' to ascii-hdr
+           move 'ASCII' to ascii-hdr(1:5)
+           move all '_' to ebcdic-hdr
+           move 'EBCDIC' to ebcdic-hdr(1:6)
+           string ascii-hdr(1:lwidth) delimited by size
+                  ' ' delimited by size
+                  ebcdic-hdr(1:lwidth) delimited by size
+                  into hdr-text with pointer hexptr
+           end-string
+           display hdr-text(1:hexptr - 1).
+           if dump-report-open = 'Y'
+               move hdr-text to dump-report-record
+               write dump-report-record
+           end-if.
+
+      *>        ----------------------------------------------------------
+      *>        Emit the ". . . same as above" compression line.
+      *>        ----------------------------------------------------------
+       EMIT-COMPRESS-MSG.
+           move spaces to line-text.
+           move rcnt to l-edit.
+           string ". . . . . . . . . >> " delimited by size
+                  function trim(l-edit) delimited by size
+                  " lines same as above" delimited by size
+                  into line-text
+           end-string
+           display function trim(line-text trailing).
+           if dump-report-open = 'Y'
+               move line-text to dump-report-record
+               write dump-report-record
+           end-if.
+
+      *>        ----------------------------------------------------------
+      *>        Emit one hex/ASCII/EBCDIC (and optional packed-decimal)
+      *>        dump line for the current line-start offset in l.
+      *>        ----------------------------------------------------------
+       FORMAT-AND-EMIT-LINE.
+           move spaces to hextxt.
+           move 1 to hexptr.
+           perform varying grpidx from 0 by 8 until grpidx >= lwidth * 2
+               string xarea(grpidx + 1:8) delimited by size
+                      ' ' delimited by size
+                      into hextxt with pointer hexptr
+               end-string
+           end-perform
+           move l to l-edit.
+           move spaces to line-text.
+           if pk-active = 'Y' and l = pk-line-start
+               string function trim(l-edit) delimited by size
+                      ': ' delimited by size
+                      hextxt(1:hexptr - 1) delimited by size
+                      aarea(1:lwidth) delimited by size
+                      ' ' delimited by size
+                      earea(1:lwidth) delimited by size
+                      ' ' delimited by size
+                      pk-text delimited by size
+                      into line-text
+               end-string
+           else
+               string function trim(l-edit) delimited by size
+                      ': ' delimited by size
+                      hextxt(1:hexptr - 1) delimited by size
+                      aarea(1:lwidth) delimited by size
+                      ' ' delimited by size
+                      earea(1:lwidth) delimited by size
+                      into line-text
+               end-string
+           end-if.
+           display function trim(line-text trailing).
+           if dump-report-open = 'Y'
+               move line-text to dump-report-record
+               write dump-report-record
+           end-if.
+
        END PROGRAM 'XDUMP2C'.
