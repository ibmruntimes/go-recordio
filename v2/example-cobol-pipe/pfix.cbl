@@ -2,7 +2,48 @@
        PROGRAM-ID. PFIX.
        AUTHOR. who.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PFIX-INPUT-FILE ASSIGN TO "PFIX.INPUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PFIX-INPUT-STATUS.
+           SELECT PFIX-REPORT-FILE ASSIGN TO "PFIX.REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PFIX-REPORT-STATUS.
+           SELECT PFIX-RESTART-FILE ASSIGN TO "PFIX.RESTART"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PFIX-RESTART-STATUS.
+           SELECT PFIX-AUDIT-FILE ASSIGN TO "PFIX.AUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PFIX-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PFIX-INPUT-FILE.
+       01  PFIX-INPUT-RECORD     PIC X(20).
+
+       FD  PFIX-REPORT-FILE.
+       01  PFIX-REPORT-RECORD    PIC X(80).
+
+       FD  PFIX-RESTART-FILE.
+       01  PFIX-RESTART-HEADER.
+           05 RESTART-STACKPTR   PIC 9(3).
+           05 FILLER             PIC X(17).
+       01  PFIX-RESTART-ITEM.
+           05 RESTART-ITEM-VALUE PIC S9(10)V9(8).
+           05 FILLER             PIC X(2).
+
+       FD  PFIX-AUDIT-FILE.
+       01  PFIX-AUDIT-RECORD.
+           05 AUDIT-DATE         PIC 9(8).
+           05 FILLER             PIC X(1) VALUE SPACE.
+           05 AUDIT-TIME         PIC 9(8).
+           05 FILLER             PIC X(1) VALUE SPACE.
+           05 AUDIT-TOKEN        PIC X(20).
+           05 FILLER             PIC X(1) VALUE SPACE.
+           05 AUDIT-RESULT       PIC ---------9.99999999.
+
        WORKING-STORAGE SECTION.
        01 HIGH-PRECISION-NUMBER PIC S9(10)V9(8) COMP-3.
        01  STACK.
@@ -22,8 +63,127 @@
        01  CF-TOP            PIC ---------9.99999999.
        01  CF-DEBUG          PIC X VALUE 'N'.
 
+       01  CF-BATCH-MODE     PIC X VALUE 'N'.
+       01  CF-EOF            PIC X VALUE 'N'.
+
+       01  CF-CKPT-INDEX     PIC 9(3).
+       01  CF-AUDIT-VALUE    PIC S9(10)V9(8).
+       01  CF-OPERATION-OK   PIC X VALUE 'Y'.
+       01  CF-PUSH-OK        PIC X VALUE 'Y'.
+       01  CF-STORE-OK       PIC X VALUE 'Y'.
+       01  CF-RESTART-OK     PIC X VALUE 'Y'.
+       01  PFIX-REPORT-OPEN  PIC X VALUE 'N'.
+       01  PFIX-AUDIT-OPEN   PIC X VALUE 'N'.
+
+       01  CF-REGISTER-TABLE.
+           05 CF-REGISTER OCCURS 9 TIMES PIC S9(10)V9(8) VALUE 0.
+       01  CF-REG-INDEX      PIC 9(1).
+
+       01  PFIX-INPUT-STATUS   PIC X(2).
+       01  PFIX-REPORT-STATUS  PIC X(2).
+       01  PFIX-RESTART-STATUS PIC X(2).
+       01  PFIX-AUDIT-STATUS   PIC X(2).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM INITIALIZE-RUN.
+           IF CF-BATCH-MODE = 'Y'
+               PERFORM BATCH-MAIN-LOOP
+           ELSE
+               PERFORM INTERACTIVE-MAIN-LOOP
+           END-IF.
+           PERFORM TERMINATE-RUN.
+           STOP RUN.
+
+       INITIALIZE-RUN.
+           MOVE 'N' TO CF-BATCH-MODE.
+           MOVE 'N' TO CF-EOF.
+           OPEN INPUT PFIX-INPUT-FILE.
+           IF PFIX-INPUT-STATUS = '00'
+               MOVE 'Y' TO CF-BATCH-MODE
+               OPEN OUTPUT PFIX-REPORT-FILE
+               IF PFIX-REPORT-STATUS = '00'
+                   MOVE 'Y' TO PFIX-REPORT-OPEN
+               ELSE
+                   DISPLAY "# Error: could not open PFIX.REPORT status "
+                           PFIX-REPORT-STATUS
+               END-IF
+           END-IF.
+      * Batch runs always start from an empty stack; only interactive
+      * sessions resume from PFIX.RESTART.
+           IF CF-BATCH-MODE NOT = 'Y'
+               PERFORM RESTORE-CHECKPOINT
+           END-IF.
+           OPEN EXTEND PFIX-AUDIT-FILE.
+           IF PFIX-AUDIT-STATUS = '00'
+               MOVE 'Y' TO PFIX-AUDIT-OPEN
+           ELSE
+               OPEN OUTPUT PFIX-AUDIT-FILE
+               IF PFIX-AUDIT-STATUS = '00'
+                   MOVE 'Y' TO PFIX-AUDIT-OPEN
+               ELSE
+                   DISPLAY "# Error: could not open PFIX.AUDIT status "
+                           PFIX-AUDIT-STATUS
+               END-IF
+           END-IF.
+
+       RESTORE-CHECKPOINT.
+           MOVE 'Y' TO CF-RESTART-OK.
+           OPEN INPUT PFIX-RESTART-FILE.
+           IF PFIX-RESTART-STATUS = '00'
+               READ PFIX-RESTART-FILE
+                   AT END
+                       MOVE 'N' TO CF-RESTART-OK
+               END-READ
+               IF CF-RESTART-OK = 'Y'
+                   MOVE RESTART-STACKPTR TO STACKPTR
+                   PERFORM VARYING CF-CKPT-INDEX FROM 1 BY 1
+                       UNTIL CF-CKPT-INDEX >= STACKPTR
+                          OR CF-RESTART-OK = 'N'
+                       READ PFIX-RESTART-FILE
+                           AT END
+                               MOVE 'N' TO CF-RESTART-OK
+                       END-READ
+                       IF CF-RESTART-OK = 'Y'
+                           MOVE RESTART-ITEM-VALUE
+                                TO ITEM(CF-CKPT-INDEX)
+                       END-IF
+                   END-PERFORM
+               END-IF
+               CLOSE PFIX-RESTART-FILE
+               IF CF-RESTART-OK = 'N'
+                   DISPLAY "# Error: checkpoint file truncated, "
+                           "starting fresh"
+                   MOVE 1 TO STACKPTR
+               END-IF
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT PFIX-RESTART-FILE.
+           IF PFIX-RESTART-STATUS NOT = '00'
+               DISPLAY "# Error: could not open PFIX.RESTART status "
+                       PFIX-RESTART-STATUS
+           ELSE
+               MOVE SPACES TO PFIX-RESTART-HEADER
+               MOVE STACKPTR TO RESTART-STACKPTR
+               WRITE PFIX-RESTART-HEADER
+               PERFORM VARYING CF-CKPT-INDEX FROM 1 BY 1
+                       UNTIL CF-CKPT-INDEX >= STACKPTR
+                   MOVE SPACES TO PFIX-RESTART-ITEM
+                   MOVE ITEM(CF-CKPT-INDEX) TO RESTART-ITEM-VALUE
+                   WRITE PFIX-RESTART-ITEM
+               END-PERFORM
+               CLOSE PFIX-RESTART-FILE
+           END-IF.
+
+       TERMINATE-RUN.
+           IF CF-BATCH-MODE = 'Y'
+               CLOSE PFIX-INPUT-FILE
+               CLOSE PFIX-REPORT-FILE
+           END-IF.
+           CLOSE PFIX-AUDIT-FILE.
+
+       INTERACTIVE-MAIN-LOOP.
            PERFORM UNTIL CF-INPUT-STRING = 'quit'
                IF CF-DEBUG = 'Y'
                    DISPLAY "#>"
@@ -34,7 +194,26 @@
                    PERFORM PROCESS-INPUT
                END-IF
            END-PERFORM.
-           STOP RUN.
+
+       BATCH-MAIN-LOOP.
+           PERFORM UNTIL CF-EOF = 'Y'
+               READ PFIX-INPUT-FILE INTO CF-INPUT-STRING
+                   AT END
+                       MOVE 'Y' TO CF-EOF
+                   NOT AT END
+                       PERFORM VALIDATE-INPUT
+                       IF CF-VALID-INPUT = 'Y'
+                           IF CF-INPUT-STRING = 'quit'
+                               MOVE 'Y' TO CF-EOF
+                           ELSE
+                               PERFORM PROCESS-INPUT
+                               IF CF-INPUT-STRING NOT = 'stacktop'
+                                   PERFORM DUMP-STACK
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
 
        VALIDATE-INPUT.
            MOVE 'Y' TO CF-VALID-INPUT.
@@ -47,13 +226,28 @@
                    CONTINUE
                WHEN CF-INPUT-STRING = 'stackindex'
                    CONTINUE
+               WHEN CF-INPUT-STRING = '+' OR CF-INPUT-STRING = '-' OR
+                    CF-INPUT-STRING = '*' OR CF-INPUT-STRING = '/' OR
+                    CF-INPUT-STRING = '%' OR CF-INPUT-STRING = '^'
+                   CONTINUE
+               WHEN CF-INPUT-STRING = 'sqrt'
+                   CONTINUE
+               WHEN CF-INPUT-STRING(1:4) = 'sto ' AND
+                    CF-INPUT-STRING(5:1) >= '1' AND
+                    CF-INPUT-STRING(5:1) <= '9' AND
+                    CF-INPUT-STRING(6:1) = SPACE
+                   CONTINUE
+               WHEN CF-INPUT-STRING(1:4) = 'rcl ' AND
+                    CF-INPUT-STRING(5:1) >= '1' AND
+                    CF-INPUT-STRING(5:1) <= '9' AND
+                    CF-INPUT-STRING(6:1) = SPACE
+                   CONTINUE
+               WHEN CF-INPUT-STRING(1:4) = 'sto ' OR
+                    CF-INPUT-STRING(1:4) = 'rcl '
+                   DISPLAY "# Error: Invalid input " CF-INPUT-STRING
+                   MOVE 'N' TO CF-VALID-INPUT
                WHEN OTHER
-                   IF CF-INPUT-STRING = '+' OR CF-INPUT-STRING = '-' OR
-                      CF-INPUT-STRING = '*' OR CF-INPUT-STRING = '/'
-                       CONTINUE
-                   ELSE
-                       PERFORM CHECK-NUMERIC
-                   END-IF
+                   PERFORM CHECK-NUMERIC
            END-EVALUATE.
 
        CHECK-NUMERIC.
@@ -75,68 +269,204 @@
                    CONTINUE
                WHEN CF-INPUT-STRING = 'clear'
                    MOVE 1 to STACKPTR
-                   MOVE 0 to CF-DISPLAY-RESULT 
+                   MOVE 0 to CF-DISPLAY-RESULT
+                   PERFORM SAVE-CHECKPOINT
                    CONTINUE
                WHEN CF-INPUT-STRING = 'quit'
                    CONTINUE
                WHEN CF-INPUT-STRING = '+' OR CF-INPUT-STRING = '-' OR
-                   CF-INPUT-STRING = '*' OR CF-INPUT-STRING = '/'
+                   CF-INPUT-STRING = '*' OR CF-INPUT-STRING = '/' OR
+                   CF-INPUT-STRING = '%' OR CF-INPUT-STRING = '^'
                    PERFORM PERFORM-OPERATION
+                   IF CF-OPERATION-OK = 'Y'
+                       MOVE CF-RESULT TO CF-AUDIT-VALUE
+                       PERFORM WRITE-AUDIT-RECORD
+                   END-IF
+               WHEN CF-INPUT-STRING = 'sqrt'
+                   PERFORM SQRT-OPERATION
+                   IF CF-OPERATION-OK = 'Y'
+                       MOVE CF-RESULT TO CF-AUDIT-VALUE
+                       PERFORM WRITE-AUDIT-RECORD
+                   END-IF
+               WHEN CF-INPUT-STRING(1:4) = 'sto '
+                   PERFORM STORE-REGISTER
+                   IF CF-STORE-OK = 'Y'
+                       MOVE CF-REGISTER(CF-REG-INDEX) TO CF-AUDIT-VALUE
+                       PERFORM WRITE-AUDIT-RECORD
+                   END-IF
+               WHEN CF-INPUT-STRING(1:4) = 'rcl '
+                   PERFORM RECALL-REGISTER
+                   IF CF-PUSH-OK = 'Y'
+                       MOVE CF-NUM TO CF-AUDIT-VALUE
+                       PERFORM WRITE-AUDIT-RECORD
+                   END-IF
                WHEN OTHER
                    PERFORM PUSH-TO-STACK
+                   IF CF-PUSH-OK = 'Y'
+                       MOVE CF-NUM TO CF-AUDIT-VALUE
+                       PERFORM WRITE-AUDIT-RECORD
+                   END-IF
            END-EVALUATE.
            IF CF-DEBUG = 'Y'
                PERFORM DUMP-STACK
            END-IF.
 
+       WRITE-AUDIT-RECORD.
+           IF PFIX-AUDIT-OPEN = 'Y'
+               MOVE SPACES TO PFIX-AUDIT-RECORD
+               ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+               ACCEPT AUDIT-TIME FROM TIME
+               MOVE CF-INPUT-STRING TO AUDIT-TOKEN
+               MOVE CF-AUDIT-VALUE TO AUDIT-RESULT
+               WRITE PFIX-AUDIT-RECORD
+           END-IF.
+
        PERFORM-OPERATION.
+           MOVE 'Y' TO CF-OPERATION-OK.
            IF STACKPTR < 3
                DISPLAY "# Error: Not enough operands for operation"
+               MOVE 'N' TO CF-OPERATION-OK
            ELSE
                PERFORM POP1-FROM-STACK
                PERFORM POP2-FROM-STACK
                EVALUATE CF-INPUT-STRING
                    WHEN "+"
                        COMPUTE CF-RESULT = CF-NUM2 + CF-NUM1
+                           ON SIZE ERROR
+                               DISPLAY "# Error: Overflow in operation"
+                               MOVE 'N' TO CF-OPERATION-OK
+                               PERFORM RESTORE-OPERANDS
+                       END-COMPUTE
                    WHEN "-"
                        COMPUTE CF-RESULT = CF-NUM2 - CF-NUM1
+                           ON SIZE ERROR
+                               DISPLAY "# Error: Overflow in operation"
+                               MOVE 'N' TO CF-OPERATION-OK
+                               PERFORM RESTORE-OPERANDS
+                       END-COMPUTE
                    WHEN "*"
                        COMPUTE CF-RESULT = CF-NUM2 * CF-NUM1
+                           ON SIZE ERROR
+                               DISPLAY "# Error: Overflow in operation"
+                               MOVE 'N' TO CF-OPERATION-OK
+                               PERFORM RESTORE-OPERANDS
+                       END-COMPUTE
                    WHEN "/"
                        IF CF-NUM1 = 0
                            DISPLAY "# Error: Division by zero"
-                           PERFORM PUSH-TO-STACK *> Push CF-NUM2 back
-                           PERFORM PUSH-TO-STACK *> Push CF-NUM1 back
-                           EXIT PARAGRAPH
+                           MOVE 'N' TO CF-OPERATION-OK
+                           PERFORM RESTORE-OPERANDS
                        ELSE
                            COMPUTE CF-RESULT = CF-NUM2 / CF-NUM1
+                               ON SIZE ERROR
+                                   DISPLAY "# Error: Overflow in "
+                                           "operation"
+                                   MOVE 'N' TO CF-OPERATION-OK
+                                   PERFORM RESTORE-OPERANDS
+                           END-COMPUTE
                        END-IF
+                   WHEN "%"
+                       IF CF-NUM1 = 0
+                           DISPLAY "# Error: Modulo by zero"
+                           MOVE 'N' TO CF-OPERATION-OK
+                           PERFORM RESTORE-OPERANDS
+                       ELSE
+                           COMPUTE CF-RESULT =
+                               FUNCTION MOD(CF-NUM2, CF-NUM1)
+                       END-IF
+                   WHEN "^"
+                       COMPUTE CF-RESULT = CF-NUM2 ** CF-NUM1
+                           ON SIZE ERROR
+                               DISPLAY "# Error: Overflow in operation"
+                               MOVE 'N' TO CF-OPERATION-OK
+                               PERFORM RESTORE-OPERANDS
+                       END-COMPUTE
                END-EVALUATE
-               PERFORM PUSH-TO-STACK
+               IF CF-OPERATION-OK = 'Y'
+                   PERFORM PUSH-TO-STACK
+               END-IF
+           END-IF.
+
+       RESTORE-OPERANDS.
+           IF STACKPTR > 100
+               DISPLAY "# Error: Stack overflow"
+           ELSE
+               MOVE CF-NUM2 TO ITEM(STACKPTR)
+               ADD 1 TO STACKPTR
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+           IF STACKPTR > 100
+               DISPLAY "# Error: Stack overflow"
+           ELSE
+               MOVE CF-NUM1 TO ITEM(STACKPTR)
+               ADD 1 TO STACKPTR
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+       SQRT-OPERATION.
+           MOVE 'Y' TO CF-OPERATION-OK.
+           IF STACKPTR < 2
+               DISPLAY "# Error: Not enough operands for operation"
+               MOVE 'N' TO CF-OPERATION-OK
+           ELSE
+               PERFORM POP1-FROM-STACK
+               IF CF-NUM1 < 0
+                   DISPLAY "# Error: Square root of negative number"
+                   MOVE 'N' TO CF-OPERATION-OK
+                   MOVE CF-NUM1 TO ITEM(STACKPTR)
+                   ADD 1 TO STACKPTR
+                   PERFORM SAVE-CHECKPOINT
+               ELSE
+                   COMPUTE CF-RESULT = FUNCTION SQRT(CF-NUM1)
+                   PERFORM PUSH-TO-STACK
+               END-IF
+           END-IF.
+
+       STORE-REGISTER.
+           MOVE 'Y' TO CF-STORE-OK.
+           MOVE CF-INPUT-STRING(5:1) TO CF-REG-INDEX.
+           IF STACKPTR < 2
+               DISPLAY "# Error: Stack empty, nothing to store"
+               MOVE 'N' TO CF-STORE-OK
+           ELSE
+               MOVE ITEM(STACKPTR - 1) TO CF-REGISTER(CF-REG-INDEX)
            END-IF.
 
+       RECALL-REGISTER.
+           MOVE CF-INPUT-STRING(5:1) TO CF-REG-INDEX.
+           MOVE CF-REGISTER(CF-REG-INDEX) TO CF-NUM.
+           PERFORM PUSH-TO-STACK.
+
        POP1-FROM-STACK.
            SUBTRACT 1 FROM STACKPTR.
            MOVE ITEM(STACKPTR) TO CF-NUM1.
+           PERFORM SAVE-CHECKPOINT.
 
        POP2-FROM-STACK.
            SUBTRACT 1 FROM STACKPTR.
            MOVE ITEM(STACKPTR) TO CF-NUM2.
+           PERFORM SAVE-CHECKPOINT.
 
        PUSH-TO-STACK.
+           MOVE 'Y' TO CF-PUSH-OK.
            IF STACKPTR > 100
                DISPLAY "# Error: Stack overflow"
+               MOVE 'N' TO CF-PUSH-OK
            ELSE
                IF CF-INPUT-STRING = '+' OR CF-INPUT-STRING = '-' OR
-                  CF-INPUT-STRING = '*' OR CF-INPUT-STRING = '/'
+                  CF-INPUT-STRING = '*' OR CF-INPUT-STRING = '/' OR
+                  CF-INPUT-STRING = '%' OR CF-INPUT-STRING = '^' OR
+                  CF-INPUT-STRING = 'sqrt'
                    MOVE CF-RESULT TO ITEM(STACKPTR)
                ELSE
                    MOVE CF-NUM TO ITEM(STACKPTR)
                END-IF
                ADD 1 TO STACKPTR
+               PERFORM SAVE-CHECKPOINT
            END-IF.
 
        DUMP-STACK.
+               MOVE 0 TO CF-DISPLAY-RESULT
                IF CF-DEBUG = 'Y'
                    DISPLAY "# Stack: "
                END-IF
@@ -148,4 +478,11 @@
                    END-IF
                END-PERFORM
                MOVE CF-DISPLAY-RESULT TO CF-TOP
-               DISPLAY CF-TOP.
+               IF CF-BATCH-MODE = 'Y'
+                   IF PFIX-REPORT-OPEN = 'Y'
+                       MOVE CF-TOP TO PFIX-REPORT-RECORD
+                       WRITE PFIX-REPORT-RECORD
+                   END-IF
+               ELSE
+                   DISPLAY CF-TOP
+               END-IF.
